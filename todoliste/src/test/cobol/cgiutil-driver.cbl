@@ -1,11 +1,23 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CGIUTIL-DRIVER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CHUNK-OF-POST PIC X(300).
-       01 PARAMETER-NAME PIC X(10).
-       PROCEDURE DIVISION.
-           CALL 'CGIUTIL' USING CHUNK-OF-POST
-                                PARAMETER-NAME
-           GOBACK
-           .
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGIUTIL-DRIVER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CHUNK-OF-POST PIC X(300).
+       01 PARAMETER-NAME PIC X(10).
+       01 MORE-CHUNKS-FLAG PIC X(1).
+       PROCEDURE DIVISION.
+           MOVE 'Y' TO MORE-CHUNKS-FLAG
+           MOVE 'DESC=HELLO' TO CHUNK-OF-POST
+           MOVE 'DESC' TO PARAMETER-NAME
+           CALL 'CGIUTIL' USING CHUNK-OF-POST
+                                PARAMETER-NAME
+                                MORE-CHUNKS-FLAG
+
+           MOVE 'N' TO MORE-CHUNKS-FLAG
+           MOVE SPACES TO CHUNK-OF-POST
+           MOVE 'DESC' TO PARAMETER-NAME
+           CALL 'CGIUTIL' USING CHUNK-OF-POST
+                                PARAMETER-NAME
+                                MORE-CHUNKS-FLAG
+           GOBACK
+           .
