@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOARCH.
+      *
+      * Archive/purge batch job.  Moves items marked DONE or CLOSED
+      * whose created-timestamp is older than WS-PURGE-DAYS days out
+      * of TODO-FILE and into TODOHIST-FILE, keeping TODO-FILE small
+      * for the CGI screen while still retaining closed items for
+      * history.  WS-PURGE-DAYS defaults to 90 and can be overridden
+      * by passing a number of days as the first command-line
+      * argument.
+      *
+      * "Older than N days" is measured from TODO-CREATED-TS, the
+      * only date TODOREC carries; there is no separate
+      * date-item-was-closed field.
+      *
+      * Checkpoint/restart: every WS-CKPT-INTERVAL items considered,
+      * a checkpoint (job TODOARCH) is dropped in TODOCKPT.DAT holding
+      * the last TODO-ID processed.  A rerun after an abend skips
+      * every id up to and including that checkpoint instead of
+      * rescanning the whole file.  The checkpoint is cleared once
+      * the run finishes cleanly.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODO-FILE ASSIGN TO "TODO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TODO-ID
+               FILE STATUS IS WS-TODO-FILE-STATUS.
+           SELECT TODOHIST-FILE ASSIGN TO "TODOHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS HIST-ID
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "TODOCKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT ARCHIVE-LOG ASSIGN TO "TODOARCH.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODO-FILE.
+       COPY TODOREC.
+
+       FD  TODOHIST-FILE.
+       01  HIST-RECORD.
+           05  HIST-ID                 PIC 9(8).
+           05  HIST-REST               PIC X(258).
+
+       FD  CKPT-FILE.
+       COPY TODOCKPT.
+
+       FD  ARCHIVE-LOG.
+       01  ARCHIVE-LOG-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODO-FILE-STATUS         PIC X(2).
+       01  WS-HIST-FILE-STATUS         PIC X(2).
+       01  WS-CKPT-FILE-STATUS         PIC X(2).
+       01  WS-ARCHIVE-LOG-STATUS       PIC X(2).
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       01  WS-ARG-TEXT                 PIC X(10) VALUE SPACES.
+       01  WS-PURGE-DAYS               PIC 9(5) VALUE 90.
+       01  WS-TODAY                    PIC 9(8).
+       01  WS-TODAY-INT                PIC S9(9) COMP-5.
+       01  WS-CUTOFF-INT               PIC S9(9) COMP-5.
+       01  WS-CUTOFF-DATE              PIC 9(8).
+       01  WS-MOVED-COUNT              PIC 9(8) VALUE 0.
+       01  WS-NOW-TS                   PIC X(21).
+       01  WS-RESUME-KEY               PIC 9(8) VALUE 0.
+       01  WS-CKPT-EXISTS              PIC X(1) VALUE 'N'.
+       01  WS-CKPT-INTERVAL            PIC 9(4) VALUE 25.
+       01  WS-ITEMS-SINCE-CKPT         PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM GET-PURGE-DAYS
+           PERFORM COMPUTE-CUTOFF-DATE
+           PERFORM OPEN-CKPT-FILE
+           PERFORM LOAD-CHECKPOINT
+           PERFORM ARCHIVE-OLD-ITEMS
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE CKPT-FILE
+           PERFORM WRITE-ARCHIVE-LOG
+           GOBACK
+           .
+
+       OPEN-CKPT-FILE.
+           OPEN I-O CKPT-FILE
+           IF WS-CKPT-FILE-STATUS = '35'
+               CLOSE CKPT-FILE
+               OPEN OUTPUT CKPT-FILE
+               CLOSE CKPT-FILE
+               OPEN I-O CKPT-FILE
+           END-IF
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE 'TODOARCH' TO CKPT-JOB-NAME
+           MOVE 0 TO WS-RESUME-KEY
+           MOVE 'N' TO WS-CKPT-EXISTS
+           READ CKPT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CKPT-EXISTS
+                   MOVE CKPT-LAST-KEY TO WS-RESUME-KEY
+                   MOVE CKPT-ITEMS-DONE TO WS-MOVED-COUNT
+           END-READ
+           .
+
+       SAVE-CHECKPOINT.
+           MOVE 'TODOARCH' TO CKPT-JOB-NAME
+           MOVE TODO-ID TO CKPT-LAST-KEY
+           MOVE SPACES TO CKPT-LAST-MARKER
+           MOVE WS-MOVED-COUNT TO CKPT-ITEMS-DONE
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           IF WS-CKPT-EXISTS = 'Y'
+               REWRITE TODO-CKPT-RECORD
+           ELSE
+               WRITE TODO-CKPT-RECORD
+               MOVE 'Y' TO WS-CKPT-EXISTS
+           END-IF
+           .
+
+       CLEAR-CHECKPOINT.
+           MOVE 'TODOARCH' TO CKPT-JOB-NAME
+           READ CKPT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY DELETE CKPT-FILE RECORD
+           END-READ
+           .
+
+       GET-PURGE-DAYS.
+           ACCEPT WS-ARG-TEXT FROM COMMAND-LINE
+           IF WS-ARG-TEXT NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-ARG-TEXT) TO WS-PURGE-DAYS
+           END-IF
+           .
+
+       COMPUTE-CUTOFF-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - WS-PURGE-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INT)
+           .
+
+       ARCHIVE-OLD-ITEMS.
+           OPEN I-O TODO-FILE
+           IF WS-TODO-FILE-STATUS NOT = '35'
+               OPEN I-O TODOHIST-FILE
+               IF WS-HIST-FILE-STATUS = '35'
+                   CLOSE TODOHIST-FILE
+                   OPEN OUTPUT TODOHIST-FILE
+                   CLOSE TODOHIST-FILE
+                   OPEN I-O TODOHIST-FILE
+               END-IF
+               PERFORM UNTIL WS-EOF
+                   READ TODO-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END PERFORM CONSIDER-ITEM
+                   END-READ
+               END-PERFORM
+               CLOSE TODO-FILE
+               CLOSE TODOHIST-FILE
+           END-IF
+           .
+
+       CONSIDER-ITEM.
+           IF TODO-ID > WS-RESUME-KEY
+               PERFORM ARCHIVE-IF-ELIGIBLE
+               ADD 1 TO WS-ITEMS-SINCE-CKPT
+               IF WS-ITEMS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                   PERFORM SAVE-CHECKPOINT
+                   MOVE 0 TO WS-ITEMS-SINCE-CKPT
+               END-IF
+           END-IF
+           .
+
+       ARCHIVE-IF-ELIGIBLE.
+           IF (TODO-STATUS = 'DONE' OR TODO-STATUS = 'CLOSED')
+              AND TODO-CREATED-TS(1:8) < WS-CUTOFF-DATE
+               MOVE TODO-ID TO HIST-ID
+               MOVE TODO-RECORD(9:258) TO HIST-REST
+               WRITE HIST-RECORD
+               DELETE TODO-FILE RECORD
+               ADD 1 TO WS-MOVED-COUNT
+           END-IF
+           .
+
+       WRITE-ARCHIVE-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-TS
+           OPEN EXTEND ARCHIVE-LOG
+           IF WS-ARCHIVE-LOG-STATUS = '35'
+               OPEN OUTPUT ARCHIVE-LOG
+           END-IF
+           MOVE SPACES TO ARCHIVE-LOG-LINE
+           STRING WS-NOW-TS DELIMITED BY SIZE
+                  "  MOVED "             DELIMITED BY SIZE
+                  WS-MOVED-COUNT         DELIMITED BY SIZE
+                  " ITEM(S) OLDER THAN " DELIMITED BY SIZE
+                  WS-PURGE-DAYS          DELIMITED BY SIZE
+                  " DAYS"                DELIMITED BY SIZE
+               INTO ARCHIVE-LOG-LINE
+           WRITE ARCHIVE-LOG-LINE
+           CLOSE ARCHIVE-LOG
+           .
