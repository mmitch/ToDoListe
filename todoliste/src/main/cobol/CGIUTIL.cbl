@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGIUTIL.
+      *
+      * Assembles one or more 300-byte CHUNK-OF-POST pieces of a raw
+      * CGI POST body into a single working buffer, then extracts
+      * parameter values from the assembled body.
+      *
+      * The caller feeds CHUNK-OF-POST one piece at a time (in the
+      * order the bytes arrived on the POST) and sets
+      * MORE-CHUNKS-FLAG to 'Y' on every call except the last, which
+      * gets 'N'.  Extraction only happens once the whole body has
+      * been assembled, so a description/comment field that spans
+      * more than one 300-byte chunk is no longer cut off.
+      *
+      * Two entry points share the assembled buffer:
+      *   CGIUTIL       - legacy single-parameter lookup, kept for
+      *                   callers that only need one named field.
+      *   CGIUTIL-PARMS - bulk entry point that walks the whole body
+      *                   once and returns every name/value pair
+      *                   found, with names longer than 10 bytes
+      *                   preserved (see CGIPARM copybook).
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-POST-BUFFER              PIC X(32000) VALUE SPACES.
+       01  WS-POST-LENGTH              PIC 9(5) COMP-5 VALUE 0.
+       01  WS-CHUNK-LENGTH             PIC 9(5) COMP-5.
+       01  WS-ROOM-LEFT                PIC 9(5) COMP-5.
+       01  WS-SEARCH-KEY               PIC X(11).
+       01  WS-KEY-LENGTH               PIC 9(5) COMP-5.
+       01  WS-SCAN-POS                 PIC 9(5) COMP-5.
+       01  WS-VALUE-START              PIC 9(5) COMP-5.
+       01  WS-VALUE-END                PIC 9(5) COMP-5.
+       01  WS-FOUND-SWITCH             PIC X(1) VALUE 'N'.
+           88  WS-PARAMETER-FOUND      VALUE 'Y'.
+
+       01  WS-PAIR-START               PIC 9(5) COMP-5.
+       01  WS-PAIR-END                 PIC 9(5) COMP-5.
+       01  WS-EQUAL-POS                PIC 9(5) COMP-5.
+       01  WS-NAME-TEXT                PIC X(700).
+       01  WS-VALUE-TEXT               PIC X(700).
+       01  WS-DECODED-VALUE            PIC X(200).
+       01  WS-SRC-LEN                  PIC 9(5) COMP-5.
+       01  WS-SRC-POS                  PIC 9(5) COMP-5.
+       01  WS-DST-POS                  PIC 9(5) COMP-5.
+       01  WS-CURR-CHAR                PIC X(1).
+       01  WS-WORK-HEX-CHAR            PIC X(1).
+       01  WS-WORK-HEX-VAL             PIC 9(2) COMP-5.
+       01  WS-HEX1-VAL                 PIC 9(2) COMP-5.
+       01  WS-HEX2-VAL                 PIC 9(2) COMP-5.
+       01  WS-HEX-BYTE                 PIC 9(3) COMP-5.
+
+       LINKAGE SECTION.
+       01  LK-CHUNK-OF-POST            PIC X(300).
+       01  LK-PARAMETER-NAME           PIC X(10).
+       01  LK-MORE-CHUNKS-FLAG         PIC X(1).
+           88  LK-MORE-CHUNKS-COMING   VALUE 'Y'.
+           88  LK-LAST-CHUNK           VALUE 'N'.
+       COPY CGIPARM.
+
+       PROCEDURE DIVISION USING LK-CHUNK-OF-POST
+                                LK-PARAMETER-NAME
+                                LK-MORE-CHUNKS-FLAG.
+
+       CGIUTIL-ENTRY.
+           PERFORM APPEND-CHUNK
+           IF LK-LAST-CHUNK
+               PERFORM EXTRACT-PARAMETER
+               PERFORM RESET-BUFFER
+           END-IF
+           GOBACK
+           .
+
+       CGIUTIL-PARMS-ENTRY.
+           ENTRY 'CGIUTIL-PARMS' USING LK-CHUNK-OF-POST
+                                       CGI-PARM-TABLE
+                                       LK-MORE-CHUNKS-FLAG
+           PERFORM APPEND-CHUNK
+           IF LK-LAST-CHUNK
+               PERFORM EXTRACT-ALL-PARAMETERS
+               PERFORM RESET-BUFFER
+           END-IF
+           GOBACK
+           .
+
+       APPEND-CHUNK.
+      *    Trailing-space trimming only makes sense for the last
+      *    chunk of a request, where the sender pads the final
+      *    300-byte piece out with filler.  Every earlier chunk is a
+      *    full 300 bytes of real data - trimming it here would
+      *    silently drop a genuine trailing space (or run of spaces)
+      *    that happened to land on the chunk boundary.
+           IF LK-MORE-CHUNKS-COMING
+               MOVE LENGTH OF LK-CHUNK-OF-POST TO WS-CHUNK-LENGTH
+           ELSE
+               PERFORM VARYING WS-CHUNK-LENGTH
+                       FROM LENGTH OF LK-CHUNK-OF-POST BY -1
+                       UNTIL WS-CHUNK-LENGTH = 0
+                          OR LK-CHUNK-OF-POST(WS-CHUNK-LENGTH:1)
+                             NOT = SPACE
+                   CONTINUE
+               END-PERFORM
+           END-IF
+           IF WS-CHUNK-LENGTH > 0
+               COMPUTE WS-ROOM-LEFT =
+                       LENGTH OF WS-POST-BUFFER - WS-POST-LENGTH
+               IF WS-CHUNK-LENGTH > WS-ROOM-LEFT
+                   MOVE WS-ROOM-LEFT TO WS-CHUNK-LENGTH
+               END-IF
+               IF WS-CHUNK-LENGTH > 0
+                   MOVE LK-CHUNK-OF-POST(1:WS-CHUNK-LENGTH)
+                       TO WS-POST-BUFFER
+                          (WS-POST-LENGTH + 1:WS-CHUNK-LENGTH)
+                   ADD WS-CHUNK-LENGTH TO WS-POST-LENGTH
+               END-IF
+           END-IF
+           .
+
+       EXTRACT-PARAMETER.
+           MOVE SPACES TO WS-FOUND-SWITCH
+           MOVE SPACES TO WS-SEARCH-KEY
+           STRING FUNCTION TRIM(LK-PARAMETER-NAME) DELIMITED BY SIZE
+                  '='                              DELIMITED BY SIZE
+               INTO WS-SEARCH-KEY
+           END-STRING
+           MOVE SPACES TO LK-PARAMETER-NAME
+           PERFORM VARYING WS-KEY-LENGTH FROM LENGTH OF WS-SEARCH-KEY
+                   BY -1
+                   UNTIL WS-KEY-LENGTH = 0
+                      OR WS-SEARCH-KEY(WS-KEY-LENGTH:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-KEY-LENGTH > 1 AND WS-POST-LENGTH >= WS-KEY-LENGTH
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                       UNTIL WS-SCAN-POS >
+                             WS-POST-LENGTH - WS-KEY-LENGTH + 1
+                          OR WS-PARAMETER-FOUND
+                   IF WS-POST-BUFFER(WS-SCAN-POS:WS-KEY-LENGTH) =
+                      WS-SEARCH-KEY(1:WS-KEY-LENGTH)
+                       MOVE 'Y' TO WS-FOUND-SWITCH
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF WS-PARAMETER-FOUND
+               COMPUTE WS-VALUE-START = WS-SCAN-POS - 1 + WS-KEY-LENGTH
+               MOVE WS-POST-LENGTH TO WS-VALUE-END
+               PERFORM VARYING WS-SCAN-POS FROM WS-VALUE-START BY 1
+                       UNTIL WS-SCAN-POS > WS-POST-LENGTH
+                   IF WS-POST-BUFFER(WS-SCAN-POS:1) = '&'
+                       COMPUTE WS-VALUE-END = WS-SCAN-POS - 1
+                       MOVE WS-POST-LENGTH TO WS-SCAN-POS
+                   END-IF
+               END-PERFORM
+               IF WS-VALUE-END >= WS-VALUE-START
+                   MOVE WS-POST-BUFFER(WS-VALUE-START:
+                        WS-VALUE-END - WS-VALUE-START + 1)
+                       TO LK-PARAMETER-NAME
+               END-IF
+           END-IF
+           .
+
+       EXTRACT-ALL-PARAMETERS.
+           MOVE 0 TO CGI-PARM-COUNT
+           IF WS-POST-LENGTH > 0
+               MOVE 1 TO WS-PAIR-START
+               PERFORM UNTIL WS-PAIR-START > WS-POST-LENGTH
+                   MOVE WS-POST-LENGTH TO WS-PAIR-END
+                   PERFORM VARYING WS-SCAN-POS FROM WS-PAIR-START BY 1
+                           UNTIL WS-SCAN-POS > WS-POST-LENGTH
+                       IF WS-POST-BUFFER(WS-SCAN-POS:1) = '&'
+                           COMPUTE WS-PAIR-END = WS-SCAN-POS - 1
+                           MOVE WS-POST-LENGTH TO WS-SCAN-POS
+                       END-IF
+                   END-PERFORM
+                   PERFORM SPLIT-AND-STORE-PAIR
+                   COMPUTE WS-PAIR-START = WS-PAIR-END + 2
+               END-PERFORM
+           END-IF
+           .
+
+       SPLIT-AND-STORE-PAIR.
+           MOVE SPACES TO WS-NAME-TEXT WS-VALUE-TEXT
+           MOVE 0 TO WS-EQUAL-POS
+           IF WS-PAIR-END >= WS-PAIR-START
+               PERFORM VARYING WS-SCAN-POS FROM WS-PAIR-START BY 1
+                       UNTIL WS-SCAN-POS > WS-PAIR-END
+                          OR WS-EQUAL-POS NOT = 0
+                   IF WS-POST-BUFFER(WS-SCAN-POS:1) = '='
+                       MOVE WS-SCAN-POS TO WS-EQUAL-POS
+                   END-IF
+               END-PERFORM
+               IF WS-EQUAL-POS = 0
+                   MOVE WS-POST-BUFFER(WS-PAIR-START:
+                        WS-PAIR-END - WS-PAIR-START + 1)
+                       TO WS-NAME-TEXT
+               ELSE
+                   IF WS-EQUAL-POS > WS-PAIR-START
+                       MOVE WS-POST-BUFFER(WS-PAIR-START:
+                            WS-EQUAL-POS - WS-PAIR-START)
+                           TO WS-NAME-TEXT
+                   END-IF
+                   IF WS-EQUAL-POS < WS-PAIR-END
+                       MOVE WS-POST-BUFFER(WS-EQUAL-POS + 1:
+                            WS-PAIR-END - WS-EQUAL-POS)
+                           TO WS-VALUE-TEXT
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM DECODE-VALUE
+           IF WS-NAME-TEXT NOT = SPACES
+               AND CGI-PARM-COUNT < 100
+               ADD 1 TO CGI-PARM-COUNT
+               MOVE FUNCTION TRIM(WS-NAME-TEXT)
+                   TO CGI-PARM-NAME(CGI-PARM-COUNT)
+               MOVE WS-DECODED-VALUE
+                   TO CGI-PARM-VALUE(CGI-PARM-COUNT)
+           END-IF
+           .
+
+       DECODE-VALUE.
+           MOVE SPACES TO WS-DECODED-VALUE
+           PERFORM VARYING WS-SRC-LEN FROM LENGTH OF WS-VALUE-TEXT
+                   BY -1
+                   UNTIL WS-SRC-LEN = 0
+                      OR WS-VALUE-TEXT(WS-SRC-LEN:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+           MOVE 1 TO WS-SRC-POS
+           MOVE 1 TO WS-DST-POS
+           PERFORM UNTIL WS-SRC-POS > WS-SRC-LEN
+                      OR WS-DST-POS > LENGTH OF WS-DECODED-VALUE
+               MOVE WS-VALUE-TEXT(WS-SRC-POS:1) TO WS-CURR-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CURR-CHAR = '+'
+                       MOVE SPACE TO WS-DECODED-VALUE(WS-DST-POS:1)
+                       ADD 1 TO WS-SRC-POS
+                       ADD 1 TO WS-DST-POS
+                   WHEN WS-CURR-CHAR = '%'
+                        AND WS-SRC-POS + 2 <= WS-SRC-LEN
+                       MOVE WS-VALUE-TEXT(WS-SRC-POS + 1:1)
+                           TO WS-WORK-HEX-CHAR
+                       PERFORM HEX-DIGIT-VALUE
+                       MOVE WS-WORK-HEX-VAL TO WS-HEX1-VAL
+                       MOVE WS-VALUE-TEXT(WS-SRC-POS + 2:1)
+                           TO WS-WORK-HEX-CHAR
+                       PERFORM HEX-DIGIT-VALUE
+                       MOVE WS-WORK-HEX-VAL TO WS-HEX2-VAL
+                       COMPUTE WS-HEX-BYTE =
+                               WS-HEX1-VAL * 16 + WS-HEX2-VAL
+                       MOVE FUNCTION CHAR(WS-HEX-BYTE + 1)
+                           TO WS-DECODED-VALUE(WS-DST-POS:1)
+                       ADD 3 TO WS-SRC-POS
+                       ADD 1 TO WS-DST-POS
+                   WHEN OTHER
+                       MOVE WS-CURR-CHAR
+                           TO WS-DECODED-VALUE(WS-DST-POS:1)
+                       ADD 1 TO WS-SRC-POS
+                       ADD 1 TO WS-DST-POS
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       HEX-DIGIT-VALUE.
+           EVALUATE WS-WORK-HEX-CHAR
+               WHEN '0' MOVE 0 TO WS-WORK-HEX-VAL
+               WHEN '1' MOVE 1 TO WS-WORK-HEX-VAL
+               WHEN '2' MOVE 2 TO WS-WORK-HEX-VAL
+               WHEN '3' MOVE 3 TO WS-WORK-HEX-VAL
+               WHEN '4' MOVE 4 TO WS-WORK-HEX-VAL
+               WHEN '5' MOVE 5 TO WS-WORK-HEX-VAL
+               WHEN '6' MOVE 6 TO WS-WORK-HEX-VAL
+               WHEN '7' MOVE 7 TO WS-WORK-HEX-VAL
+               WHEN '8' MOVE 8 TO WS-WORK-HEX-VAL
+               WHEN '9' MOVE 9 TO WS-WORK-HEX-VAL
+               WHEN 'A' WHEN 'a' MOVE 10 TO WS-WORK-HEX-VAL
+               WHEN 'B' WHEN 'b' MOVE 11 TO WS-WORK-HEX-VAL
+               WHEN 'C' WHEN 'c' MOVE 12 TO WS-WORK-HEX-VAL
+               WHEN 'D' WHEN 'd' MOVE 13 TO WS-WORK-HEX-VAL
+               WHEN 'E' WHEN 'e' MOVE 14 TO WS-WORK-HEX-VAL
+               WHEN 'F' WHEN 'f' MOVE 15 TO WS-WORK-HEX-VAL
+               WHEN OTHER MOVE 0 TO WS-WORK-HEX-VAL
+           END-EVALUATE
+           .
+
+       RESET-BUFFER.
+           MOVE SPACES TO WS-POST-BUFFER
+           MOVE 0 TO WS-POST-LENGTH
+           .
