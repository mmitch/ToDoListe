@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOVAL.
+      *
+      * Validates the name/value pairs CGIUTIL-PARMS extracted from
+      * a to-do submission before anything is saved.  Checks:
+      *   DESCRIPTION - required on add, not blank when present
+      *   OWNER       - required on add, not blank when present
+      *   PRIORITY    - numeric, 1 thru 5, when present
+      *   DUEDATE     - numeric CCYYMMDD with a plausible month/day,
+      *                 required on add, validated when present
+      * LK-IS-EDIT-FLAG tells VALIDATE-DESCRIPTION/OWNER/DUEDATE
+      * whether this submission is adding a new item (those fields
+      * must be supplied) or editing/status-changing an existing one
+      * (TODOSAVE's BUILD-TODO-RECORD-FROM-PARMS keeps the old value
+      * for anything not resent, so a partial edit - e.g. ID+STATUS
+      * only - must not be rejected for the fields it left out).
+      * Every problem found is appended to TODO-VALIDATION-RESULT
+      * rather than stopping at the first one, so a submission can
+      * be rejected with every field-level error at once.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SEARCH-NAME              PIC X(32).
+       01  WS-FOUND-SWITCH             PIC X(1).
+           88  WS-PARM-FOUND           VALUE 'Y'.
+       01  WS-FOUND-VALUE              PIC X(200).
+       01  WS-VALUE-LENGTH             PIC 9(5) COMP-5.
+       01  WS-IDX                      PIC 9(4) COMP-5.
+       01  WS-MM                       PIC 9(2).
+       01  WS-DD                       PIC 9(2).
+       01  WS-PRIORITY-NUM             PIC 9(3).
+
+       LINKAGE SECTION.
+       COPY CGIPARM.
+       01  LK-IS-EDIT-FLAG             PIC X(1).
+           88  LK-IS-EDIT              VALUE 'Y'.
+           88  LK-IS-ADD               VALUE 'N'.
+       COPY TODOVERR.
+
+       PROCEDURE DIVISION USING CGI-PARM-TABLE
+                                LK-IS-EDIT-FLAG
+                                TODO-VALIDATION-RESULT.
+       MAIN-PARA.
+           MOVE 0 TO VAL-ERROR-COUNT
+           PERFORM VALIDATE-DESCRIPTION
+           PERFORM VALIDATE-OWNER
+           PERFORM VALIDATE-PRIORITY
+           PERFORM VALIDATE-DUEDATE
+           GOBACK
+           .
+
+       VALIDATE-DESCRIPTION.
+           MOVE "DESCRIPTION" TO WS-SEARCH-NAME
+           PERFORM FIND-PARM-VALUE
+           IF WS-PARM-FOUND
+               IF WS-FOUND-VALUE = SPACES
+                   PERFORM ADD-ERROR-DESCRIPTION-REQUIRED
+               END-IF
+           ELSE
+               IF LK-IS-ADD
+                   PERFORM ADD-ERROR-DESCRIPTION-REQUIRED
+               END-IF
+           END-IF
+           .
+
+       ADD-ERROR-DESCRIPTION-REQUIRED.
+           MOVE "DESCRIPTION"              TO WS-SEARCH-NAME
+           MOVE "DESCRIPTION is required"
+               TO VAL-ERROR-MESSAGE(VAL-ERROR-COUNT + 1)
+           PERFORM ADD-ERROR
+           .
+
+       VALIDATE-OWNER.
+           MOVE "OWNER" TO WS-SEARCH-NAME
+           PERFORM FIND-PARM-VALUE
+           IF WS-PARM-FOUND
+               IF WS-FOUND-VALUE = SPACES
+                   MOVE "OWNER" TO WS-SEARCH-NAME
+                   MOVE "OWNER is required"
+                       TO VAL-ERROR-MESSAGE(VAL-ERROR-COUNT + 1)
+                   PERFORM ADD-ERROR
+               END-IF
+           ELSE
+               IF LK-IS-ADD
+                   MOVE "OWNER" TO WS-SEARCH-NAME
+                   MOVE "OWNER is required"
+                       TO VAL-ERROR-MESSAGE(VAL-ERROR-COUNT + 1)
+                   PERFORM ADD-ERROR
+               END-IF
+           END-IF
+           .
+
+       VALIDATE-PRIORITY.
+           MOVE "PRIORITY" TO WS-SEARCH-NAME
+           PERFORM FIND-PARM-VALUE
+           IF WS-PARM-FOUND
+               PERFORM COMPUTE-VALUE-LENGTH
+      *        A valid priority is a single digit (1-5), so anything
+      *        longer than one character is out of range on its face
+      *        - checking the length here avoids the digit-length
+      *        overflow that MOVEing an oversized but all-numeric
+      *        value (e.g. "1005") into WS-PRIORITY-NUM would cause.
+               IF WS-VALUE-LENGTH NOT = 1
+                  OR WS-FOUND-VALUE(1:WS-VALUE-LENGTH) NOT NUMERIC
+                   MOVE "PRIORITY" TO WS-SEARCH-NAME
+                   MOVE "PRIORITY must be a number from 1 to 5"
+                       TO VAL-ERROR-MESSAGE(VAL-ERROR-COUNT + 1)
+                   PERFORM ADD-ERROR
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-FOUND-VALUE(1:
+                        WS-VALUE-LENGTH))
+                       TO WS-PRIORITY-NUM
+                   IF WS-PRIORITY-NUM < 1 OR WS-PRIORITY-NUM > 5
+                       MOVE "PRIORITY" TO WS-SEARCH-NAME
+                       MOVE "PRIORITY must be a number from 1 to 5"
+                           TO VAL-ERROR-MESSAGE(VAL-ERROR-COUNT + 1)
+                       PERFORM ADD-ERROR
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       VALIDATE-DUEDATE.
+           MOVE "DUEDATE" TO WS-SEARCH-NAME
+           PERFORM FIND-PARM-VALUE
+           IF WS-PARM-FOUND
+               PERFORM COMPUTE-VALUE-LENGTH
+               IF WS-VALUE-LENGTH NOT = 8
+                  OR WS-FOUND-VALUE(1:WS-VALUE-LENGTH) NOT NUMERIC
+                   PERFORM ADD-ERROR-DUEDATE-INVALID
+               ELSE
+                   MOVE WS-FOUND-VALUE(5:2) TO WS-MM
+                   MOVE WS-FOUND-VALUE(7:2) TO WS-DD
+                   IF WS-MM < 1 OR WS-MM > 12
+                      OR WS-DD < 1 OR WS-DD > 31
+                       PERFORM ADD-ERROR-DUEDATE-INVALID
+                   END-IF
+               END-IF
+           ELSE
+               IF LK-IS-ADD
+                   MOVE "DUEDATE" TO WS-SEARCH-NAME
+                   MOVE "DUEDATE is required"
+                       TO VAL-ERROR-MESSAGE(VAL-ERROR-COUNT + 1)
+                   PERFORM ADD-ERROR
+               END-IF
+           END-IF
+           .
+
+       ADD-ERROR-DUEDATE-INVALID.
+           MOVE "DUEDATE" TO WS-SEARCH-NAME
+           MOVE "DUEDATE must be a valid CCYYMMDD date"
+               TO VAL-ERROR-MESSAGE(VAL-ERROR-COUNT + 1)
+           PERFORM ADD-ERROR
+           .
+
+       ADD-ERROR.
+           IF VAL-ERROR-COUNT < 10
+               ADD 1 TO VAL-ERROR-COUNT
+               MOVE WS-SEARCH-NAME TO VAL-ERROR-FIELD(VAL-ERROR-COUNT)
+           END-IF
+           .
+
+       FIND-PARM-VALUE.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           MOVE SPACES TO WS-FOUND-VALUE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CGI-PARM-COUNT
+                      OR WS-PARM-FOUND
+               IF FUNCTION TRIM(CGI-PARM-NAME(WS-IDX)) =
+                  FUNCTION TRIM(WS-SEARCH-NAME)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE CGI-PARM-VALUE(WS-IDX) TO WS-FOUND-VALUE
+               END-IF
+           END-PERFORM
+           .
+
+       COMPUTE-VALUE-LENGTH.
+           PERFORM VARYING WS-VALUE-LENGTH
+                   FROM LENGTH OF WS-FOUND-VALUE BY -1
+                   UNTIL WS-VALUE-LENGTH = 0
+                      OR WS-FOUND-VALUE(WS-VALUE-LENGTH:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+           .
