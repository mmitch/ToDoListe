@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODORPT.
+      *
+      * Nightly batch report.  Reads TODO-FILE and writes a plain
+      * text report with an OVERDUE ITEMS section (open items whose
+      * due date has already passed) followed by an OPEN ITEMS BY
+      * OWNER section, each owner's items sorted by due date then
+      * priority.
+      *
+      * Each section checkpoints itself in TODOCKPT.DAT (job names
+      * TODORPTO / TODORPTB) after every owner group is written, and
+      * is marked COMPLETE once it finishes.  A rerun after an abend
+      * skips owner groups already written and appends to the
+      * existing report instead of starting over; the checkpoints
+      * are cleared once the whole report finishes cleanly.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODO-FILE ASSIGN TO "TODO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TODO-ID
+               FILE STATUS IS WS-TODO-FILE-STATUS.
+           SELECT CKPT-FILE ASSIGN TO "TODOCKPT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "TODORPT.SRT".
+           SELECT REPORT-FILE ASSIGN TO "TODORPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODO-FILE.
+       COPY TODOREC.
+
+       FD  CKPT-FILE.
+       COPY TODOCKPT.
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05  SRT-OWNER               PIC X(20).
+           05  SRT-DUE-DATE            PIC 9(8).
+           05  SRT-PRIORITY            PIC 9(1).
+           05  SRT-ID                  PIC 9(8).
+           05  SRT-DESCRIPTION         PIC X(200).
+           05  SRT-STATUS              PIC X(8).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(260).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODO-FILE-STATUS         PIC X(2).
+       01  WS-CKPT-FILE-STATUS         PIC X(2).
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       01  WS-TODAY                    PIC 9(8).
+       01  WS-PREV-OWNER               PIC X(20) VALUE SPACES.
+       01  WS-OVERALL-RESUMING         PIC X(1) VALUE 'N'.
+       01  WS-CURRENT-CKPT-JOB         PIC X(8) VALUE SPACES.
+       01  WS-CKPT-EXISTS-THIS-RUN     PIC X(1) VALUE 'N'.
+       01  WS-SECTION-COMPLETE-SW      PIC X(1) VALUE 'N'.
+       01  WS-RESUME-OWNER             PIC X(20) VALUE SPACES.
+       01  WS-SECTION-ITEMS            PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-CKPT-FILE
+           PERFORM DETERMINE-OVERALL-RESUME
+           PERFORM INITIALIZE-REPORT
+           PERFORM BUILD-OVERDUE-SECTION
+           PERFORM BUILD-OPEN-BY-OWNER-SECTION
+           PERFORM CLEAR-ALL-CHECKPOINTS
+           CLOSE REPORT-FILE
+           CLOSE CKPT-FILE
+           GOBACK
+           .
+
+       OPEN-CKPT-FILE.
+           OPEN I-O CKPT-FILE
+           IF WS-CKPT-FILE-STATUS = '35'
+               CLOSE CKPT-FILE
+               OPEN OUTPUT CKPT-FILE
+               CLOSE CKPT-FILE
+               OPEN I-O CKPT-FILE
+           END-IF
+           .
+
+       DETERMINE-OVERALL-RESUME.
+           MOVE 'N' TO WS-OVERALL-RESUMING
+           MOVE 'TODORPTO' TO CKPT-JOB-NAME
+           READ CKPT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY MOVE 'Y' TO WS-OVERALL-RESUMING
+           END-READ
+           IF WS-OVERALL-RESUMING = 'N'
+               MOVE 'TODORPTB' TO CKPT-JOB-NAME
+               READ CKPT-FILE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY MOVE 'Y' TO WS-OVERALL-RESUMING
+               END-READ
+           END-IF
+           .
+
+       INITIALIZE-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           IF WS-OVERALL-RESUMING = 'Y'
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               MOVE "TO-DO LIST - OPEN AND OVERDUE ITEMS"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           .
+
+       LOAD-CHECKPOINT.
+           MOVE WS-CURRENT-CKPT-JOB TO CKPT-JOB-NAME
+           MOVE 'N' TO WS-CKPT-EXISTS-THIS-RUN
+           MOVE 'N' TO WS-SECTION-COMPLETE-SW
+           MOVE SPACES TO WS-RESUME-OWNER
+           READ CKPT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-CKPT-EXISTS-THIS-RUN
+                   MOVE CKPT-ITEMS-DONE TO WS-SECTION-ITEMS
+                   IF CKPT-LAST-MARKER = 'COMPLETE'
+                       MOVE 'Y' TO WS-SECTION-COMPLETE-SW
+                   ELSE
+                       MOVE CKPT-LAST-MARKER TO WS-RESUME-OWNER
+                   END-IF
+           END-READ
+           .
+
+       SAVE-SECTION-CHECKPOINT.
+           MOVE WS-CURRENT-CKPT-JOB TO CKPT-JOB-NAME
+           MOVE 0 TO CKPT-LAST-KEY
+           MOVE WS-PREV-OWNER TO CKPT-LAST-MARKER
+           ADD 1 TO WS-SECTION-ITEMS
+           MOVE WS-SECTION-ITEMS TO CKPT-ITEMS-DONE
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           IF WS-CKPT-EXISTS-THIS-RUN = 'Y'
+               REWRITE TODO-CKPT-RECORD
+           ELSE
+               WRITE TODO-CKPT-RECORD
+               MOVE 'Y' TO WS-CKPT-EXISTS-THIS-RUN
+           END-IF
+           .
+
+       MARK-SECTION-COMPLETE.
+           MOVE WS-CURRENT-CKPT-JOB TO CKPT-JOB-NAME
+           MOVE "COMPLETE" TO CKPT-LAST-MARKER
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           IF WS-CKPT-EXISTS-THIS-RUN = 'Y'
+               REWRITE TODO-CKPT-RECORD
+           ELSE
+               WRITE TODO-CKPT-RECORD
+               MOVE 'Y' TO WS-CKPT-EXISTS-THIS-RUN
+           END-IF
+           .
+
+       CLEAR-ALL-CHECKPOINTS.
+           MOVE 'TODORPTO' TO CKPT-JOB-NAME
+           READ CKPT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY DELETE CKPT-FILE RECORD
+           END-READ
+           MOVE 'TODORPTB' TO CKPT-JOB-NAME
+           READ CKPT-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY DELETE CKPT-FILE RECORD
+           END-READ
+           .
+
+       BUILD-OVERDUE-SECTION.
+           MOVE 'TODORPTO' TO WS-CURRENT-CKPT-JOB
+           MOVE 0 TO WS-SECTION-ITEMS
+           PERFORM LOAD-CHECKPOINT
+           IF WS-SECTION-COMPLETE-SW = 'N'
+               IF WS-CKPT-EXISTS-THIS-RUN = 'N'
+                   MOVE SPACES TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "** OVERDUE ITEMS **" TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+               MOVE SPACES TO WS-PREV-OWNER
+               SORT SORT-WORK
+                   ON ASCENDING KEY SRT-OWNER SRT-DUE-DATE
+                                    SRT-PRIORITY
+                   INPUT PROCEDURE SELECT-OVERDUE-ITEMS
+                   OUTPUT PROCEDURE PRINT-SORTED-ITEMS
+               PERFORM MARK-SECTION-COMPLETE
+           END-IF
+           .
+
+       SELECT-OVERDUE-ITEMS.
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT TODO-FILE
+           IF WS-TODO-FILE-STATUS NOT = '35'
+               PERFORM UNTIL WS-EOF
+                   READ TODO-FILE
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF TODO-STATUS = 'OPEN'
+                              AND TODO-DUE-DATE < WS-TODAY
+                               PERFORM MOVE-TODO-TO-SORT-RECORD
+                               RELEASE SORT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TODO-FILE
+           END-IF
+           .
+
+       BUILD-OPEN-BY-OWNER-SECTION.
+           MOVE 'TODORPTB' TO WS-CURRENT-CKPT-JOB
+           MOVE 0 TO WS-SECTION-ITEMS
+           PERFORM LOAD-CHECKPOINT
+           IF WS-SECTION-COMPLETE-SW = 'N'
+               IF WS-CKPT-EXISTS-THIS-RUN = 'N'
+                   MOVE SPACES TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "** OPEN ITEMS BY OWNER **" TO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+               MOVE SPACES TO WS-PREV-OWNER
+               SORT SORT-WORK
+                   ON ASCENDING KEY SRT-OWNER SRT-DUE-DATE
+                                    SRT-PRIORITY
+                   INPUT PROCEDURE SELECT-OPEN-ITEMS
+                   OUTPUT PROCEDURE PRINT-SORTED-ITEMS
+               PERFORM MARK-SECTION-COMPLETE
+           END-IF
+           .
+
+       SELECT-OPEN-ITEMS.
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT TODO-FILE
+           IF WS-TODO-FILE-STATUS NOT = '35'
+               PERFORM UNTIL WS-EOF
+                   READ TODO-FILE
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF TODO-STATUS = 'OPEN'
+                               PERFORM MOVE-TODO-TO-SORT-RECORD
+                               RELEASE SORT-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TODO-FILE
+           END-IF
+           .
+
+       MOVE-TODO-TO-SORT-RECORD.
+           MOVE TODO-OWNER       TO SRT-OWNER
+           MOVE TODO-DUE-DATE    TO SRT-DUE-DATE
+           MOVE TODO-PRIORITY    TO SRT-PRIORITY
+           MOVE TODO-ID          TO SRT-ID
+           MOVE TODO-DESCRIPTION TO SRT-DESCRIPTION
+           MOVE TODO-STATUS      TO SRT-STATUS
+           .
+
+       PRINT-SORTED-ITEMS.
+           MOVE 'N' TO WS-EOF-SWITCH
+           PERFORM UNTIL WS-EOF
+               RETURN SORT-WORK
+                   AT END MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM WRITE-SORTED-LINE
+               END-RETURN
+           END-PERFORM
+      *    The owner-change branch in WRITE-SORTED-LINE only
+      *    checkpoints a group once the NEXT group's first record
+      *    arrives, so the final group written never gets its own
+      *    checkpoint that way - do it here instead, now that
+      *    SORT-WORK is known to be fully drained.
+           IF WS-PREV-OWNER NOT = SPACES
+               PERFORM SAVE-SECTION-CHECKPOINT
+           END-IF
+           .
+
+       WRITE-SORTED-LINE.
+           IF WS-RESUME-OWNER NOT = SPACES
+              AND SRT-OWNER NOT > WS-RESUME-OWNER
+               CONTINUE
+           ELSE
+               IF SRT-OWNER NOT = WS-PREV-OWNER
+                   IF WS-PREV-OWNER NOT = SPACES
+                       PERFORM SAVE-SECTION-CHECKPOINT
+                   END-IF
+                   MOVE SPACES TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   STRING "OWNER: " DELIMITED BY SIZE
+                          SRT-OWNER DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE SRT-OWNER TO WS-PREV-OWNER
+               END-IF
+               STRING "  " DELIMITED BY SIZE
+                      SRT-ID DELIMITED BY SIZE
+                      "  DUE " DELIMITED BY SIZE
+                      SRT-DUE-DATE DELIMITED BY SIZE
+                      "  PRI " DELIMITED BY SIZE
+                      SRT-PRIORITY DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      SRT-DESCRIPTION DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           .
