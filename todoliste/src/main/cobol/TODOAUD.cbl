@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOAUD.
+      *
+      * Appends one row to the to-do audit trail (TODOAUD.DAT).
+      * The caller fills in AUD-ITEM-ID, AUD-ACTION, AUD-FIELD-NAME,
+      * AUD-OLD-VALUE, AUD-NEW-VALUE and AUD-USER-ID; TODOAUD stamps
+      * AUD-TIMESTAMP itself and writes the row.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "TODOAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  FD-AUDIT-LINE               PIC X(477).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS        PIC X(2).
+
+       LINKAGE SECTION.
+       COPY TODOAUDR.
+
+       PROCEDURE DIVISION USING TODO-AUDIT-RECORD.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE TODO-AUDIT-RECORD TO FD-AUDIT-LINE
+           WRITE FD-AUDIT-LINE
+           CLOSE AUDIT-FILE
+           GOBACK
+           .
