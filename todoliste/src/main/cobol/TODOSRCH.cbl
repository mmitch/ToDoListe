@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOSRCH.
+      *
+      * CGI transaction that reads a chunked POST body (via
+      * CGIUTIL-PARMS) carrying search criteria and renders a
+      * matching list of TODO-FILE items.
+      *
+      * Recognised criteria fields (all optional; a blank/absent
+      * field is not applied as a filter): OWNER, STATUS, DATEFROM,
+      * DATETO (inclusive due-date range, CCYYMMDD), KEYWORD
+      * (substring match against DESCRIPTION).
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POST-INPUT ASSIGN TO "POSTDATA.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TODO-FILE ASSIGN TO "TODO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TODO-ID
+               FILE STATUS IS WS-TODO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POST-INPUT.
+       01  FD-CHUNK-OF-POST            PIC X(300).
+
+       FD  TODO-FILE.
+       COPY TODOREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODO-FILE-STATUS         PIC X(2).
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       01  WS-CURRENT-CHUNK            PIC X(300).
+       01  CHUNK-OF-POST               PIC X(300).
+       01  MORE-CHUNKS-FLAG            PIC X(1).
+       01  WS-IDX                      PIC 9(4) COMP-5.
+       COPY CGIPARM.
+
+       01  WS-FILTER-OWNER             PIC X(20) VALUE SPACES.
+       01  WS-FILTER-STATUS            PIC X(8) VALUE SPACES.
+       01  WS-KEYWORD                  PIC X(200) VALUE SPACES.
+       01  WS-FILTER-DATE-FROM         PIC 9(8) VALUE 0.
+       01  WS-FILTER-DATE-TO           PIC 9(8) VALUE 0.
+       01  WS-HAS-DATE-FROM            PIC X(1) VALUE 'N'.
+       01  WS-HAS-DATE-TO              PIC X(1) VALUE 'N'.
+       01  WS-ITEM-MATCHES-SW          PIC X(1) VALUE 'N'.
+       01  WS-KEYWORD-FOUND-SW         PIC X(1) VALUE 'N'.
+       01  WS-KEYWORD-TRIM             PIC X(200) VALUE SPACES.
+       01  WS-KEYWORD-LEN              PIC 9(4) COMP-5 VALUE 0.
+       01  WS-DESC-LEN                 PIC 9(4) COMP-5 VALUE 0.
+       01  WS-SCAN-POS                 PIC 9(4) COMP-5 VALUE 0.
+       01  WS-MATCH-COUNT              PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CGI-INPUT
+           PERFORM PARSE-SEARCH-CRITERIA
+           PERFORM SEARCH-TODO-ITEMS
+           GOBACK
+           .
+
+       READ-CGI-INPUT.
+           OPEN INPUT POST-INPUT
+           PERFORM READ-NEXT-CHUNK
+           PERFORM UNTIL WS-EOF
+               MOVE WS-CURRENT-CHUNK TO CHUNK-OF-POST
+               PERFORM READ-NEXT-CHUNK
+               IF WS-EOF
+                   MOVE 'N' TO MORE-CHUNKS-FLAG
+               ELSE
+                   MOVE 'Y' TO MORE-CHUNKS-FLAG
+               END-IF
+               CALL 'CGIUTIL-PARMS' USING CHUNK-OF-POST
+                                          CGI-PARM-TABLE
+                                          MORE-CHUNKS-FLAG
+           END-PERFORM
+           CLOSE POST-INPUT
+           .
+
+       READ-NEXT-CHUNK.
+           READ POST-INPUT INTO WS-CURRENT-CHUNK
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END MOVE 'N' TO WS-EOF-SWITCH
+           END-READ
+           .
+
+       PARSE-SEARCH-CRITERIA.
+           MOVE SPACES TO WS-FILTER-OWNER WS-FILTER-STATUS WS-KEYWORD
+           MOVE 0 TO WS-FILTER-DATE-FROM WS-FILTER-DATE-TO
+           MOVE 'N' TO WS-HAS-DATE-FROM
+           MOVE 'N' TO WS-HAS-DATE-TO
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CGI-PARM-COUNT
+               EVALUATE FUNCTION TRIM(CGI-PARM-NAME(WS-IDX))
+                   WHEN 'OWNER'
+                       MOVE CGI-PARM-VALUE(WS-IDX) TO WS-FILTER-OWNER
+                   WHEN 'STATUS'
+                       MOVE CGI-PARM-VALUE(WS-IDX) TO WS-FILTER-STATUS
+                   WHEN 'KEYWORD'
+                       MOVE CGI-PARM-VALUE(WS-IDX) TO WS-KEYWORD
+                   WHEN 'DATEFROM'
+                       IF CGI-PARM-VALUE(WS-IDX) NOT = SPACES
+                           MOVE FUNCTION NUMVAL(CGI-PARM-VALUE(WS-IDX))
+                               TO WS-FILTER-DATE-FROM
+                           MOVE 'Y' TO WS-HAS-DATE-FROM
+                       END-IF
+                   WHEN 'DATETO'
+                       IF CGI-PARM-VALUE(WS-IDX) NOT = SPACES
+                           MOVE FUNCTION NUMVAL(CGI-PARM-VALUE(WS-IDX))
+                               TO WS-FILTER-DATE-TO
+                           MOVE 'Y' TO WS-HAS-DATE-TO
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       SEARCH-TODO-ITEMS.
+           MOVE 0 TO WS-MATCH-COUNT
+           DISPLAY "STATUS: OK"
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT TODO-FILE
+           IF WS-TODO-FILE-STATUS NOT = '35'
+               PERFORM UNTIL WS-EOF
+                   READ TODO-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END PERFORM EVALUATE-AND-PRINT-ITEM
+                   END-READ
+               END-PERFORM
+               CLOSE TODO-FILE
+           END-IF
+           DISPLAY "COUNT: " WS-MATCH-COUNT
+           .
+
+       EVALUATE-AND-PRINT-ITEM.
+           PERFORM CHECK-ITEM-MATCH
+           IF WS-ITEM-MATCHES-SW = 'Y'
+               ADD 1 TO WS-MATCH-COUNT
+               PERFORM PRINT-MATCHING-ITEM
+           END-IF
+           .
+
+       CHECK-ITEM-MATCH.
+           MOVE 'Y' TO WS-ITEM-MATCHES-SW
+           IF WS-FILTER-OWNER NOT = SPACES
+              AND TODO-OWNER NOT = WS-FILTER-OWNER
+               MOVE 'N' TO WS-ITEM-MATCHES-SW
+           END-IF
+           IF WS-ITEM-MATCHES-SW = 'Y'
+              AND WS-FILTER-STATUS NOT = SPACES
+              AND TODO-STATUS NOT = WS-FILTER-STATUS
+               MOVE 'N' TO WS-ITEM-MATCHES-SW
+           END-IF
+           IF WS-ITEM-MATCHES-SW = 'Y'
+              AND WS-HAS-DATE-FROM = 'Y'
+              AND TODO-DUE-DATE < WS-FILTER-DATE-FROM
+               MOVE 'N' TO WS-ITEM-MATCHES-SW
+           END-IF
+           IF WS-ITEM-MATCHES-SW = 'Y'
+              AND WS-HAS-DATE-TO = 'Y'
+              AND TODO-DUE-DATE > WS-FILTER-DATE-TO
+               MOVE 'N' TO WS-ITEM-MATCHES-SW
+           END-IF
+           IF WS-ITEM-MATCHES-SW = 'Y'
+               PERFORM CHECK-KEYWORD-MATCH
+               IF WS-KEYWORD-FOUND-SW = 'N'
+                   MOVE 'N' TO WS-ITEM-MATCHES-SW
+               END-IF
+           END-IF
+           .
+
+       CHECK-KEYWORD-MATCH.
+           MOVE 'N' TO WS-KEYWORD-FOUND-SW
+           IF FUNCTION TRIM(WS-KEYWORD) = SPACES
+               MOVE 'Y' TO WS-KEYWORD-FOUND-SW
+           ELSE
+               MOVE FUNCTION TRIM(WS-KEYWORD) TO WS-KEYWORD-TRIM
+               COMPUTE WS-KEYWORD-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-KEYWORD))
+               COMPUTE WS-DESC-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(TODO-DESCRIPTION))
+               IF WS-KEYWORD-LEN > 0 AND WS-KEYWORD-LEN <= WS-DESC-LEN
+                   PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                       UNTIL WS-SCAN-POS >
+                             WS-DESC-LEN - WS-KEYWORD-LEN + 1
+                          OR WS-KEYWORD-FOUND-SW = 'Y'
+                       IF TODO-DESCRIPTION(WS-SCAN-POS:WS-KEYWORD-LEN)
+                          = WS-KEYWORD-TRIM(1:WS-KEYWORD-LEN)
+                           MOVE 'Y' TO WS-KEYWORD-FOUND-SW
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           .
+
+       PRINT-MATCHING-ITEM.
+           DISPLAY "ITEM: " TODO-ID " " TODO-OWNER " "
+               TODO-DUE-DATE " " TODO-STATUS " "
+               FUNCTION TRIM(TODO-DESCRIPTION)
+           .
