@@ -0,0 +1,379 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOSAVE.
+      *
+      * CGI transaction that reads a chunked POST body (via
+      * CGIUTIL-PARMS), validates it (TODOVAL), and adds, edits or
+      * deletes the matching TODO-FILE record so the values a form
+      * submission carried survive past the end of the CGI request.
+      * Every successful add/edit/delete/status-change is appended
+      * to the audit trail via TODOAUD.
+      *
+      * Expected form fields: ID, DESCRIPTION, PRIORITY, DUEDATE,
+      * STATUS, OWNER, USER (who is submitting), and optionally
+      * ACTION=DELETE to remove an item instead of saving it.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POST-INPUT ASSIGN TO "POSTDATA.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TODO-FILE ASSIGN TO "TODO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TODO-ID
+               FILE STATUS IS WS-TODO-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POST-INPUT.
+       01  FD-CHUNK-OF-POST            PIC X(300).
+
+       FD  TODO-FILE.
+       COPY TODOREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODO-FILE-STATUS         PIC X(2).
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       01  WS-CURRENT-CHUNK            PIC X(300).
+       01  CHUNK-OF-POST               PIC X(300).
+       01  MORE-CHUNKS-FLAG            PIC X(1).
+       01  WS-IDX                      PIC 9(4) COMP-5.
+       COPY CGIPARM.
+       COPY TODOVERR.
+       COPY TODOAUDR.
+
+       01  WS-ACTION                   PIC X(8) VALUE SPACES.
+       01  WS-USER-ID                  PIC X(20) VALUE SPACES.
+       01  WS-ITEM-EXISTS              PIC X(1) VALUE 'N'.
+           88  WS-ITEM-FOUND           VALUE 'Y'.
+       01  WS-OLD-RECORD.
+           05  OLD-ID                  PIC 9(8).
+           05  OLD-DESCRIPTION         PIC X(200).
+           05  OLD-PRIORITY            PIC 9(1).
+           05  OLD-DUE-DATE            PIC 9(8).
+           05  OLD-STATUS              PIC X(8).
+           05  OLD-OWNER               PIC X(20).
+           05  OLD-CREATED-TS          PIC X(21).
+       01  WS-MAX-ID                   PIC 9(8) VALUE 0.
+       01  WS-DESC-SUPPLIED            PIC X(1) VALUE 'N'.
+       01  WS-PRIORITY-SUPPLIED        PIC X(1) VALUE 'N'.
+       01  WS-DUEDATE-SUPPLIED         PIC X(1) VALUE 'N'.
+       01  WS-STATUS-SUPPLIED          PIC X(1) VALUE 'N'.
+       01  WS-OWNER-SUPPLIED           PIC X(1) VALUE 'N'.
+       01  WS-IS-EDIT-FLAG             PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CGI-INPUT
+           PERFORM DETERMINE-ACTION-AND-USER
+           IF WS-ACTION = 'DELETE'
+               PERFORM DELETE-TODO-ITEM
+           ELSE
+               PERFORM BUILD-TODO-ID-FROM-PARMS
+      *        Whether this is an edit has to be based on whether the
+      *        id actually exists on file, not just on whether the
+      *        caller sent a non-zero id - otherwise an id for a
+      *        record that isn't on file would skip the add-path
+      *        required-field checks and WRITE a garbage record.
+               PERFORM LOOKUP-EXISTING-ITEM
+               CLOSE TODO-FILE
+               IF WS-ITEM-FOUND
+                   MOVE 'Y' TO WS-IS-EDIT-FLAG
+               ELSE
+                   MOVE 'N' TO WS-IS-EDIT-FLAG
+               END-IF
+               CALL 'TODOVAL' USING CGI-PARM-TABLE
+                                    WS-IS-EDIT-FLAG
+                                    TODO-VALIDATION-RESULT
+               IF VAL-ERROR-COUNT > 0
+                   PERFORM WRITE-ERROR-RESPONSE
+               ELSE
+                   PERFORM SAVE-TODO-ITEM
+               END-IF
+           END-IF
+           GOBACK
+           .
+
+       READ-CGI-INPUT.
+           OPEN INPUT POST-INPUT
+           PERFORM READ-NEXT-CHUNK
+           PERFORM UNTIL WS-EOF
+               MOVE WS-CURRENT-CHUNK TO CHUNK-OF-POST
+               PERFORM READ-NEXT-CHUNK
+               IF WS-EOF
+                   MOVE 'N' TO MORE-CHUNKS-FLAG
+               ELSE
+                   MOVE 'Y' TO MORE-CHUNKS-FLAG
+               END-IF
+               CALL 'CGIUTIL-PARMS' USING CHUNK-OF-POST
+                                          CGI-PARM-TABLE
+                                          MORE-CHUNKS-FLAG
+           END-PERFORM
+           CLOSE POST-INPUT
+           .
+
+       READ-NEXT-CHUNK.
+           READ POST-INPUT INTO WS-CURRENT-CHUNK
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END MOVE 'N' TO WS-EOF-SWITCH
+           END-READ
+           .
+
+       DETERMINE-ACTION-AND-USER.
+           MOVE SPACES TO WS-ACTION
+           MOVE "UNKNOWN" TO WS-USER-ID
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CGI-PARM-COUNT
+               EVALUATE FUNCTION TRIM(CGI-PARM-NAME(WS-IDX))
+                   WHEN 'ACTION'
+                       MOVE CGI-PARM-VALUE(WS-IDX) TO WS-ACTION
+                   WHEN 'USER'
+                       IF CGI-PARM-VALUE(WS-IDX) NOT = SPACES
+                           MOVE CGI-PARM-VALUE(WS-IDX) TO WS-USER-ID
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           .
+
+       LOOKUP-EXISTING-ITEM.
+           MOVE 'N' TO WS-ITEM-EXISTS
+           MOVE SPACES TO WS-OLD-RECORD
+           OPEN I-O TODO-FILE
+           IF WS-TODO-FILE-STATUS = '35'
+               CLOSE TODO-FILE
+               OPEN OUTPUT TODO-FILE
+               CLOSE TODO-FILE
+               OPEN I-O TODO-FILE
+           END-IF
+           READ TODO-FILE
+               INVALID KEY MOVE 'N' TO WS-ITEM-EXISTS
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-ITEM-EXISTS
+                   MOVE TODO-RECORD TO WS-OLD-RECORD
+           END-READ
+           .
+
+       SAVE-TODO-ITEM.
+           PERFORM BUILD-TODO-ID-FROM-PARMS
+           IF TODO-ID = 0
+               PERFORM GENERATE-NEW-ID
+           END-IF
+           PERFORM LOOKUP-EXISTING-ITEM
+           PERFORM BUILD-TODO-RECORD-FROM-PARMS
+           IF WS-ITEM-FOUND
+               REWRITE TODO-RECORD
+           ELSE
+               WRITE TODO-RECORD
+           END-IF
+           CLOSE TODO-FILE
+           PERFORM AUDIT-SAVE-CHANGES
+           PERFORM WRITE-SUCCESS-RESPONSE
+           .
+
+       BUILD-TODO-ID-FROM-PARMS.
+           MOVE 0 TO TODO-ID
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CGI-PARM-COUNT
+               IF FUNCTION TRIM(CGI-PARM-NAME(WS-IDX)) = 'ID'
+                   MOVE FUNCTION NUMVAL(CGI-PARM-VALUE(WS-IDX))
+                       TO TODO-ID
+               END-IF
+           END-PERFORM
+           .
+
+       GENERATE-NEW-ID.
+      *    No counter file exists yet, so the next id is just the
+      *    highest id on file plus one - TODO-FILE is small enough
+      *    for the full sequential scan this costs (TODORPT/TODOARCH
+      *    already scan it the same way).
+           MOVE 0 TO WS-MAX-ID
+           MOVE 'N' TO WS-EOF-SWITCH
+           OPEN INPUT TODO-FILE
+           IF WS-TODO-FILE-STATUS NOT = '35'
+               PERFORM UNTIL WS-EOF
+                   READ TODO-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END
+                           IF TODO-ID > WS-MAX-ID
+                               MOVE TODO-ID TO WS-MAX-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE TODO-FILE
+           COMPUTE TODO-ID = WS-MAX-ID + 1
+           .
+
+       BUILD-TODO-RECORD-FROM-PARMS.
+           MOVE 'N' TO WS-DESC-SUPPLIED WS-PRIORITY-SUPPLIED
+                       WS-DUEDATE-SUPPLIED WS-STATUS-SUPPLIED
+                       WS-OWNER-SUPPLIED
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CGI-PARM-COUNT
+               EVALUATE FUNCTION TRIM(CGI-PARM-NAME(WS-IDX))
+                   WHEN 'DESCRIPTION'
+                       MOVE CGI-PARM-VALUE(WS-IDX) TO TODO-DESCRIPTION
+                       MOVE 'Y' TO WS-DESC-SUPPLIED
+                   WHEN 'PRIORITY'
+                       MOVE FUNCTION NUMVAL(CGI-PARM-VALUE(WS-IDX))
+                           TO TODO-PRIORITY
+                       MOVE 'Y' TO WS-PRIORITY-SUPPLIED
+                   WHEN 'DUEDATE'
+                       MOVE FUNCTION NUMVAL(CGI-PARM-VALUE(WS-IDX))
+                           TO TODO-DUE-DATE
+                       MOVE 'Y' TO WS-DUEDATE-SUPPLIED
+                   WHEN 'STATUS'
+                       MOVE CGI-PARM-VALUE(WS-IDX) TO TODO-STATUS
+                       MOVE 'Y' TO WS-STATUS-SUPPLIED
+                   WHEN 'OWNER'
+                       MOVE CGI-PARM-VALUE(WS-IDX) TO TODO-OWNER
+                       MOVE 'Y' TO WS-OWNER-SUPPLIED
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+           IF WS-ITEM-FOUND
+      *        A parm the submission left out keeps the item's
+      *        current value instead of being wiped to SPACES/0.
+               IF WS-DESC-SUPPLIED = 'N'
+                   MOVE OLD-DESCRIPTION TO TODO-DESCRIPTION
+               END-IF
+               IF WS-PRIORITY-SUPPLIED = 'N'
+                   MOVE OLD-PRIORITY TO TODO-PRIORITY
+               END-IF
+               IF WS-DUEDATE-SUPPLIED = 'N'
+                   MOVE OLD-DUE-DATE TO TODO-DUE-DATE
+               END-IF
+               IF WS-STATUS-SUPPLIED = 'N'
+                   MOVE OLD-STATUS TO TODO-STATUS
+               END-IF
+               IF WS-OWNER-SUPPLIED = 'N'
+                   MOVE OLD-OWNER TO TODO-OWNER
+               END-IF
+               MOVE OLD-CREATED-TS TO TODO-CREATED-TS
+           ELSE
+               IF WS-DESC-SUPPLIED = 'N'
+                   MOVE SPACES TO TODO-DESCRIPTION
+               END-IF
+               IF WS-PRIORITY-SUPPLIED = 'N'
+                   MOVE 0 TO TODO-PRIORITY
+               END-IF
+               IF WS-DUEDATE-SUPPLIED = 'N'
+                   MOVE 0 TO TODO-DUE-DATE
+               END-IF
+               IF WS-STATUS-SUPPLIED = 'N'
+                   MOVE SPACES TO TODO-STATUS
+               END-IF
+               IF WS-OWNER-SUPPLIED = 'N'
+                   MOVE SPACES TO TODO-OWNER
+               END-IF
+               MOVE FUNCTION CURRENT-DATE TO TODO-CREATED-TS
+           END-IF
+           .
+
+       AUDIT-SAVE-CHANGES.
+           IF WS-ITEM-FOUND
+               IF OLD-DESCRIPTION NOT = TODO-DESCRIPTION
+                   MOVE OLD-DESCRIPTION TO AUD-OLD-VALUE
+                   MOVE TODO-DESCRIPTION TO AUD-NEW-VALUE
+                   MOVE "DESCRIPTION" TO AUD-FIELD-NAME
+                   MOVE "EDIT" TO AUD-ACTION
+                   PERFORM WRITE-AUDIT-ROW
+               END-IF
+               IF OLD-PRIORITY NOT = TODO-PRIORITY
+                   MOVE OLD-PRIORITY TO AUD-OLD-VALUE
+                   MOVE TODO-PRIORITY TO AUD-NEW-VALUE
+                   MOVE "PRIORITY" TO AUD-FIELD-NAME
+                   MOVE "EDIT" TO AUD-ACTION
+                   PERFORM WRITE-AUDIT-ROW
+               END-IF
+               IF OLD-DUE-DATE NOT = TODO-DUE-DATE
+                   MOVE OLD-DUE-DATE TO AUD-OLD-VALUE
+                   MOVE TODO-DUE-DATE TO AUD-NEW-VALUE
+                   MOVE "DUEDATE" TO AUD-FIELD-NAME
+                   MOVE "EDIT" TO AUD-ACTION
+                   PERFORM WRITE-AUDIT-ROW
+               END-IF
+               IF OLD-STATUS NOT = TODO-STATUS
+                   MOVE OLD-STATUS TO AUD-OLD-VALUE
+                   MOVE TODO-STATUS TO AUD-NEW-VALUE
+                   MOVE "STATUS" TO AUD-FIELD-NAME
+                   MOVE "STATUS" TO AUD-ACTION
+                   PERFORM WRITE-AUDIT-ROW
+               END-IF
+               IF OLD-OWNER NOT = TODO-OWNER
+                   MOVE OLD-OWNER TO AUD-OLD-VALUE
+                   MOVE TODO-OWNER TO AUD-NEW-VALUE
+                   MOVE "OWNER" TO AUD-FIELD-NAME
+                   MOVE "EDIT" TO AUD-ACTION
+                   PERFORM WRITE-AUDIT-ROW
+               END-IF
+           ELSE
+               MOVE SPACES TO AUD-OLD-VALUE
+               MOVE TODO-DESCRIPTION TO AUD-NEW-VALUE
+               MOVE "DESCRIPTION" TO AUD-FIELD-NAME
+               MOVE "ADD" TO AUD-ACTION
+               PERFORM WRITE-AUDIT-ROW
+               MOVE SPACES TO AUD-OLD-VALUE
+               MOVE TODO-OWNER TO AUD-NEW-VALUE
+               MOVE "OWNER" TO AUD-FIELD-NAME
+               MOVE "ADD" TO AUD-ACTION
+               PERFORM WRITE-AUDIT-ROW
+               MOVE SPACES TO AUD-OLD-VALUE
+               MOVE TODO-PRIORITY TO AUD-NEW-VALUE
+               MOVE "PRIORITY" TO AUD-FIELD-NAME
+               MOVE "ADD" TO AUD-ACTION
+               PERFORM WRITE-AUDIT-ROW
+               MOVE SPACES TO AUD-OLD-VALUE
+               MOVE TODO-DUE-DATE TO AUD-NEW-VALUE
+               MOVE "DUEDATE" TO AUD-FIELD-NAME
+               MOVE "ADD" TO AUD-ACTION
+               PERFORM WRITE-AUDIT-ROW
+               MOVE SPACES TO AUD-OLD-VALUE
+               MOVE TODO-STATUS TO AUD-NEW-VALUE
+               MOVE "STATUS" TO AUD-FIELD-NAME
+               MOVE "ADD" TO AUD-ACTION
+               PERFORM WRITE-AUDIT-ROW
+           END-IF
+           .
+
+       DELETE-TODO-ITEM.
+           PERFORM BUILD-TODO-ID-FROM-PARMS
+           PERFORM LOOKUP-EXISTING-ITEM
+           IF WS-ITEM-FOUND
+               DELETE TODO-FILE RECORD
+               MOVE OLD-DESCRIPTION TO AUD-OLD-VALUE
+               MOVE SPACES TO AUD-NEW-VALUE
+               MOVE "RECORD" TO AUD-FIELD-NAME
+               MOVE "DELETE" TO AUD-ACTION
+               PERFORM WRITE-AUDIT-ROW
+               CLOSE TODO-FILE
+               DISPLAY "STATUS: DELETED"
+           ELSE
+               CLOSE TODO-FILE
+               DISPLAY "STATUS: NOT FOUND"
+           END-IF
+           .
+
+       WRITE-AUDIT-ROW.
+           MOVE TODO-ID TO AUD-ITEM-ID
+           MOVE WS-USER-ID TO AUD-USER-ID
+           CALL 'TODOAUD' USING TODO-AUDIT-RECORD
+           .
+
+       WRITE-ERROR-RESPONSE.
+           DISPLAY "STATUS: REJECTED"
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > VAL-ERROR-COUNT
+               DISPLAY FUNCTION TRIM(VAL-ERROR-FIELD(WS-IDX)) ": "
+                   FUNCTION TRIM(VAL-ERROR-MESSAGE(WS-IDX))
+           END-PERFORM
+           .
+
+       WRITE-SUCCESS-RESPONSE.
+           DISPLAY "STATUS: SAVED"
+           DISPLAY "ID: " TODO-ID
+           .
