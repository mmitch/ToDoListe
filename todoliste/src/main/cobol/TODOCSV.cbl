@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOCSV.
+      *
+      * Batch extract of TODO-FILE into a comma-delimited file (one
+      * line per item: id, description, owner, due-date, status) for
+      * managers who want a spreadsheet instead of the CGI screen.
+      *
+      * Embedded commas/quotes in DESCRIPTION are escaped the usual
+      * CSV way: the field is wrapped in double quotes and any
+      * embedded double quote is doubled.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TODO-FILE ASSIGN TO "TODO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TODO-ID
+               FILE STATUS IS WS-TODO-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "TODO.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TODO-FILE.
+       COPY TODOREC.
+
+       FD  CSV-FILE.
+       01  CSV-LINE                    PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TODO-FILE-STATUS         PIC X(2).
+       01  WS-CSV-FILE-STATUS          PIC X(2).
+       01  WS-EOF-SWITCH               PIC X(1) VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       01  WS-DESCRIPTION-FIELD        PIC X(410) VALUE SPACES.
+       01  WS-SRC-POS                  PIC 9(4) COMP-5 VALUE 0.
+       01  WS-DST-POS                  PIC 9(4) COMP-5 VALUE 0.
+       01  WS-DESC-LEN                 PIC 9(4) COMP-5 VALUE 0.
+       01  WS-ONE-CHAR                 PIC X(1) VALUE SPACES.
+       01  WS-LINE-COUNT               PIC 9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM EXTRACT-TODO-ITEMS
+           GOBACK
+           .
+
+       EXTRACT-TODO-ITEMS.
+           OPEN INPUT TODO-FILE
+           OPEN OUTPUT CSV-FILE
+           MOVE "ID,DESCRIPTION,OWNER,DUEDATE,STATUS" TO CSV-LINE
+           WRITE CSV-LINE
+           IF WS-TODO-FILE-STATUS NOT = '35'
+               PERFORM UNTIL WS-EOF
+                   READ TODO-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF-SWITCH
+                       NOT AT END PERFORM WRITE-CSV-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE TODO-FILE
+           END-IF
+           CLOSE CSV-FILE
+           .
+
+       WRITE-CSV-LINE.
+           PERFORM QUOTE-DESCRIPTION-FIELD
+           MOVE SPACES TO CSV-LINE
+           STRING TODO-ID                DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-DESCRIPTION-FIELD(1:WS-DST-POS) DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  FUNCTION TRIM(TODO-OWNER) DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  TODO-DUE-DATE          DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  FUNCTION TRIM(TODO-STATUS) DELIMITED BY SIZE
+               INTO CSV-LINE
+           WRITE CSV-LINE
+           ADD 1 TO WS-LINE-COUNT
+           .
+
+      * Wraps DESCRIPTION in double quotes and doubles any embedded
+      * double quote, per RFC 4180 style CSV escaping, so a comma or
+      * quote in the text doesn't shift the column count when the
+      * file is opened in a spreadsheet.
+       QUOTE-DESCRIPTION-FIELD.
+           MOVE SPACES TO WS-DESCRIPTION-FIELD
+           MOVE 1 TO WS-DST-POS
+           MOVE '"' TO WS-DESCRIPTION-FIELD(WS-DST-POS:1)
+           ADD 1 TO WS-DST-POS
+           COMPUTE WS-DESC-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(TODO-DESCRIPTION))
+           PERFORM VARYING WS-SRC-POS FROM 1 BY 1
+                   UNTIL WS-SRC-POS > WS-DESC-LEN
+                      OR WS-DST-POS > LENGTH OF WS-DESCRIPTION-FIELD
+                              - 1
+               MOVE TODO-DESCRIPTION(WS-SRC-POS:1) TO WS-ONE-CHAR
+               MOVE WS-ONE-CHAR TO
+                   WS-DESCRIPTION-FIELD(WS-DST-POS:1)
+               ADD 1 TO WS-DST-POS
+               IF WS-ONE-CHAR = '"'
+                  AND WS-DST-POS <= LENGTH OF WS-DESCRIPTION-FIELD
+                          - 1
+                   MOVE '"' TO WS-DESCRIPTION-FIELD(WS-DST-POS:1)
+                   ADD 1 TO WS-DST-POS
+               END-IF
+           END-PERFORM
+           MOVE '"' TO WS-DESCRIPTION-FIELD(WS-DST-POS:1)
+           .
