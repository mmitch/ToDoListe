@@ -0,0 +1,13 @@
+      *
+      * TODOAUDR - one row of the to-do audit trail.  Written by
+      * TODOAUD for every successful add, edit, delete or
+      * status-change processed from a CGIUTIL-parsed submission.
+      *
+       01  TODO-AUDIT-RECORD.
+           05  AUD-ITEM-ID             PIC 9(8).
+           05  AUD-ACTION              PIC X(8).
+           05  AUD-FIELD-NAME          PIC X(20).
+           05  AUD-OLD-VALUE           PIC X(200).
+           05  AUD-NEW-VALUE           PIC X(200).
+           05  AUD-USER-ID             PIC X(20).
+           05  AUD-TIMESTAMP           PIC X(21).
