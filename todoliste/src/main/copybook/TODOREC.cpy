@@ -0,0 +1,14 @@
+      *
+      * TODOREC - shared record layout for a single to-do item.
+      * Used both as the TODO-FILE record and as the in-memory
+      * working copy passed between the CGI layer and the batch
+      * programs that read/write TODO-FILE.
+      *
+       01  TODO-RECORD.
+           05  TODO-ID                 PIC 9(8).
+           05  TODO-DESCRIPTION        PIC X(200).
+           05  TODO-PRIORITY           PIC 9(1).
+           05  TODO-DUE-DATE           PIC 9(8).
+           05  TODO-STATUS             PIC X(8).
+           05  TODO-OWNER              PIC X(20).
+           05  TODO-CREATED-TS         PIC X(21).
