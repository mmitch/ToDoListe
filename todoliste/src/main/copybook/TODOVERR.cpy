@@ -0,0 +1,9 @@
+      *
+      * TODOVERR - field-level validation results produced by
+      * TODOVAL for a single CGI submission.
+      *
+       01  TODO-VALIDATION-RESULT.
+           05  VAL-ERROR-COUNT         PIC 9(2) COMP-5.
+           05  VAL-ERROR-ENTRY OCCURS 10 TIMES.
+               10  VAL-ERROR-FIELD     PIC X(20).
+               10  VAL-ERROR-MESSAGE   PIC X(60).
