@@ -0,0 +1,17 @@
+      *
+      * TODOCKPT - one checkpoint/restart record per batch job (or
+      * per logical section of a job).  A job drops a checkpoint
+      * after each owner group (or every N items) so a rerun after
+      * an abend can resume after the last completed point instead
+      * of reprocessing the whole file.  CKPT-LAST-KEY is used by
+      * jobs that scan TODO-FILE in key order (e.g. TODOARCH);
+      * CKPT-LAST-MARKER is used by jobs that group by a
+      * non-numeric value such as owner (e.g. TODORPT).  The record
+      * is deleted once the job/section finishes cleanly.
+      *
+       01  TODO-CKPT-RECORD.
+           05  CKPT-JOB-NAME           PIC X(8).
+           05  CKPT-LAST-KEY           PIC 9(8).
+           05  CKPT-LAST-MARKER        PIC X(20).
+           05  CKPT-ITEMS-DONE         PIC 9(8).
+           05  CKPT-TIMESTAMP          PIC X(21).
