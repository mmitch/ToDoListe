@@ -0,0 +1,12 @@
+      *
+      * CGIPARM - name/value pairs returned by CGIUTIL's bulk
+      * entry point CGIUTIL-PARMS.  Names are no longer limited to
+      * 10 bytes, so longer field names (DUEDATEFROM, PRIORITYLEVEL,
+      * ...) survive intact.
+      *
+       01  CGI-PARM-TABLE.
+           05  CGI-PARM-COUNT          PIC 9(4) COMP-5.
+           05  CGI-PARM-ENTRY OCCURS 100 TIMES
+                   INDEXED BY CGI-PARM-IDX.
+               10  CGI-PARM-NAME       PIC X(32).
+               10  CGI-PARM-VALUE      PIC X(200).
